@@ -13,16 +13,42 @@
        SPECIAL-NAMES.
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
+      *>      DATAPATHS/PROCESSEDLOG/CHECKPOINT ARE ASSIGNED TO
+      *>      WORKING-STORAGE ITEMS BUILT AT P100-START FROM
+      *>      WS-DATA-DIR, RATHER THAN A COMPILED-IN LITERAL, SO THE
+      *>      DATA FOLDER CAN BE REPOINTED VIA THE B3DATADIR
+      *>      ENVIRONMENT VARIABLE WITHOUT A RECOMPILE.
                SELECT DATAPATHS ASSIGN TO
-               '.\..\DATA\FILEPATH.TXT'
+               WS-DATAPATH-FILE
                ORGANISATION        IS LINE SEQUENTIAL
                ACCESS MODE         IS SEQUENTIAL
                FILE STATUS         IS WS-FS-1.
+               SELECT PROCESSEDLOG ASSIGN TO
+               WS-PROCESSEDLOG-FILE
+               ORGANISATION        IS LINE SEQUENTIAL
+               ACCESS MODE         IS SEQUENTIAL
+               FILE STATUS         IS WS-FS-2.
+               SELECT CHECKPOINT ASSIGN TO
+               WS-CHECKPOINT-FILE
+               ORGANISATION        IS LINE SEQUENTIAL
+               ACCESS MODE         IS SEQUENTIAL
+               FILE STATUS         IS WS-FS-3.
+               SELECT RUNHISTORY ASSIGN TO
+               WS-RUNHISTORY-FILE
+               ORGANISATION        IS LINE SEQUENTIAL
+               ACCESS MODE         IS SEQUENTIAL
+               FILE STATUS         IS WS-FS-4.
        DATA DIVISION.
        FILE SECTION.
        FD DATAPATHS.
        01 FILE-PATH.
            03 FILE-PATH-INPUT          PIC X(128).
+       FD PROCESSEDLOG.
+       01 PROCESSED-LOG-LINE           PIC X(128).
+       FD CHECKPOINT.
+       01 CHECKPOINT-LINE-NO           PIC 9(06).
+       FD RUNHISTORY.
+       01 RUN-HISTORY-LINE             PIC X(160).
        WORKING-STORAGE SECTION.
        01 WS-FILE-PATH-FILES           PIC X(128).
        01 FILLER REDEFINES WS-FILE-PATH-FILES.
@@ -34,11 +60,57 @@
            88 FS-OK                    VALUE 0.
        77 WS-EOF                       PIC X.
            88 EOF-OK                   VALUE 'S' FALSE 'N'.
+       77 WS-FS-2                      PIC 9(02).
+           88 FS-OK                    VALUE 0.
+       77 WS-FS-3                      PIC 9(02).
+           88 FS-OK                    VALUE 0.
+       77 WS-PROC-EOF                  PIC X.
+           88 PROC-EOF-OK              VALUE 'S' FALSE 'N'.
+      *>      IN-MEMORY COPY OF PROCESSEDFILES.TXT, THE LOG OF INPUT
+      *>      FILES THAT HAVE ALREADY BEEN MERGED INTO OUTPUTINPUT.TXT,
+      *>      SO A RERUN OF MAINCODE DOES NOT APPEND THEM A SECOND TIME.
+       01 WS-PROCESSED-TABLE.
+           03 WS-PROCESSED-COUNT       PIC 9(04) VALUE 0.
+           03 WS-PROCESSED-ENTRY OCCURS 0 TO 9999 TIMES
+                                 DEPENDING ON WS-PROCESSED-COUNT
+                                 INDEXED BY WS-PROC-X.
+               05 WS-PROCESSED-PATH    PIC X(128).
+       77 WS-ALREADY-PROCESSED         PIC X(01) VALUE 'N'.
+           88 ALREADY-PROCESSED        VALUE 'Y' FALSE 'N'.
+      *>      LAST FILEPATH.TXT LINE NUMBER THAT FULLY COMPLETED ON A
+      *>      PRIOR RUN, SO A RESTART AFTER A CRASH CAN SKIP STRAIGHT
+      *>      PAST THE LINES THAT ALREADY SUCCEEDED.
+       77 WS-CHECKPOINT-LINE           PIC 9(06) VALUE 0.
+       77 WS-CURRENT-LINE              PIC 9(06) VALUE 0.
+      *>      DATA FOLDER, OVERRIDABLE VIA THE B3DATADIR ENVIRONMENT
+      *>      VARIABLE SO THE JOB CAN POINT AT A DIFFERENT DATA SET
+      *>      (E.G. A TEST COTAHIST FOLDER) WITHOUT A RECOMPILE.
+       77 WS-DATA-DIR                  PIC X(64) VALUE '..\DATA\'.
+       77 WS-ENV-DATA-DIR              PIC X(64) VALUE SPACES.
+       77 WS-DATAPATH-FILE             PIC X(128) VALUE SPACES.
+       77 WS-PROCESSEDLOG-FILE         PIC X(128) VALUE SPACES.
+       77 WS-CHECKPOINT-FILE           PIC X(128) VALUE SPACES.
+      *>      MODLRDWR'S PER-FILE RETURN CODE AND THE JOB-LEVEL STATUS
+      *>      ROLLED UP FROM IT, SO THE SCHEDULER CAN TELL "JOB REPORTED
+      *>      SUCCESS BUT SOME FILES INSIDE IT ACTUALLY FAILED" APART
+      *>      FROM A CLEAN RUN.
+       77 WS-MOD-RETURN                PIC 99 VALUE 0.
+       77 WS-JOB-FAILED-COUNT          PIC 9(04) VALUE 0.
+      *>      PERSISTENT RUN-HISTORY LOG, APPENDED TO (NOT REBUILT) ON
+      *>      EVERY RUN, SO THE START TIME/END TIME/FILEPATH USED FOR A
+      *>      GIVEN MERGE IS STILL ON DISK AFTER THE CONSOLE OUTPUT IS
+      *>      GONE.
+       77 WS-RUNHISTORY-FILE           PIC X(128) VALUE SPACES.
+       77 WS-FS-4                      PIC 9(02).
+           88 FS-OK                    VALUE 0.
+       01 WS-RUNHISTORY-REC            PIC X(160) VALUE SPACES.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
            PERFORM P100-START THRU P100-END.
            PERFORM P200-START THRU P200-END.
+           PERFORM P250-START THRU P250-END.
+           PERFORM P260-START THRU P260-END.
            PERFORM P300-START THRU P300-END.
            PERFORM P999-EXIT.
 
@@ -46,10 +118,33 @@
       *>       INITIALISE VARIABLES
        P100-START.
             DISPLAY "PROGRAM START"
-            MOVE ' ..\DATA\OUTPUTINPUT.TXT'
-                 TO WS-FILE-PATH-OUTPUT
+            DISPLAY 'B3DATADIR' UPON ENVIRONMENT-NAME
+            ACCEPT WS-ENV-DATA-DIR FROM ENVIRONMENT-VALUE
+            IF WS-ENV-DATA-DIR NOT = SPACES THEN
+                MOVE WS-ENV-DATA-DIR TO WS-DATA-DIR
+            END-IF
+            STRING WS-DATA-DIR      DELIMITED BY SPACE
+                   'FILEPATH.TXT'   DELIMITED BY SIZE
+                   INTO WS-DATAPATH-FILE
+            END-STRING
+            STRING WS-DATA-DIR            DELIMITED BY SPACE
+                   'PROCESSEDFILES.TXT'   DELIMITED BY SIZE
+                   INTO WS-PROCESSEDLOG-FILE
+            END-STRING
+            STRING WS-DATA-DIR         DELIMITED BY SPACE
+                   'CHECKPOINT.TXT'    DELIMITED BY SIZE
+                   INTO WS-CHECKPOINT-FILE
+            END-STRING
+            STRING WS-DATA-DIR          DELIMITED BY SPACE
+                   'OUTPUTINPUT.TXT'    DELIMITED BY SIZE
+                   INTO WS-FILE-PATH-OUTPUT
+            END-STRING
+            STRING WS-DATA-DIR          DELIMITED BY SPACE
+                   'RUNHISTORY.TXT'     DELIMITED BY SIZE
+                   INTO WS-RUNHISTORY-FILE
+            END-STRING
             SET EOF-OK TO FALSE
-            SET FS-OK TO TRUE
+            SET FS-OK OF WS-FS-1 TO TRUE
 
             INITIALISE WS-START-TIME.
             INITIALISE WS-END-TIME.
@@ -71,28 +166,105 @@
       *>       VALIDATE INPUT DATA FILE
        P200-START.
             OPEN INPUT DATAPATHS
-            IF WS-FS-1 EQUAL 35 THEN
-                DISPLAY 'FAILED TO LOAD INPUT DATA FILE, QUITTING...'
-                PERFORM P999-EXIT
-            END-IF
+            EVALUATE WS-FS-1
+                WHEN 00
+                    CONTINUE
+                WHEN 35
+                    DISPLAY 'FILE NOT FOUND, QUITTING...'
+                    PERFORM P999-EXIT
+                WHEN 37
+                    DISPLAY 'PERMISSION DENIED OPENING FILEPATH.TXT'
+                    PERFORM P999-EXIT
+                WHEN 39
+                    DISPLAY 'FILEPATH.TXT ATTRIBUTE MISMATCH'
+                    PERFORM P999-EXIT
+                WHEN OTHER
+                    DISPLAY 'FAILED TO LOAD INPUT DATA FILE'
+                    DISPLAY 'FILE STATUS.: ' WS-FS-1
+                    PERFORM P999-EXIT
+            END-EVALUATE
             CLOSE DATAPATHS
             .
        P200-END.
 
 
+      *>       LOAD THE LOG OF ALREADY-MERGED INPUT FILES, IF ANY
+       P250-START.
+            SET PROC-EOF-OK TO FALSE
+            OPEN INPUT PROCESSEDLOG
+            IF WS-FS-2 EQUAL 35 THEN
+                DISPLAY 'NO PROCESSEDFILES.TXT YET, STARTING FRESH'
+            ELSE
+                PERFORM P251-START THRU P251-END
+                    UNTIL PROC-EOF-OK
+                CLOSE PROCESSEDLOG
+                DISPLAY 'FILES ALREADY MERGED.: ' WS-PROCESSED-COUNT
+            END-IF
+            .
+       P250-END.
+
+
+      *>       READ ONE ALREADY-PROCESSED FILE PATH INTO THE TABLE
+       P251-START.
+            READ PROCESSEDLOG INTO PROCESSED-LOG-LINE
+                AT END SET PROC-EOF-OK TO TRUE
+                NOT AT END
+                    IF WS-PROCESSED-COUNT < 9999 THEN
+                        ADD 1 TO WS-PROCESSED-COUNT
+                        MOVE PROCESSED-LOG-LINE
+                             TO WS-PROCESSED-PATH(WS-PROCESSED-COUNT)
+                    ELSE
+                        DISPLAY 'PROCESSEDFILES.TXT TABLE FULL, ENTRY '
+                                'IGNORED, RERUN MAY RE-MERGE A FILE'
+                    END-IF
+            END-READ
+            .
+       P251-END.
+
+
+      *>       LOAD THE RESTART CHECKPOINT, IF ANY
+       P260-START.
+            OPEN INPUT CHECKPOINT
+            IF WS-FS-3 EQUAL 35 THEN
+                DISPLAY 'NO CHECKPOINT.TXT, STARTING FROM LINE 1'
+            ELSE
+                READ CHECKPOINT INTO WS-CHECKPOINT-LINE
+                    AT END CONTINUE
+                END-READ
+                CLOSE CHECKPOINT
+                DISPLAY 'RESUMING AFTER LINE.: ' WS-CHECKPOINT-LINE
+            END-IF
+            .
+       P260-END.
+
+
       *>       ITERATE LINES, PASS TO MODULE CALL
        P300-START.
             OPEN INPUT DATAPATHS
             PERFORM UNTIL EOF-OK
-               IF FS-OK THEN
+               IF FS-OK OF WS-FS-1 THEN
                    READ DATAPATHS INTO WS-FILE-PATH-FILES
                    AT END SET EOF-OK TO TRUE
                    NOT AT END
+                       ADD 1 TO WS-CURRENT-LINE
+      *>               THE CHECKPOINT LINE NUMBER IS A RESTART MARKER
+      *>               ONLY, NOT A SKIP GATE: P310-START'S OWN CONTENT
+      *>               CHECK AGAINST PROCESSEDFILES.TXT DECIDES WHETHER
+      *>               A LINE IS ALREADY MERGED, SO AN ENTRY INSERTED OR
+      *>               REORDERED AHEAD OF THE CHECKPOINT STILL GETS
+      *>               PICKED UP.
                        PERFORM P310-START THRU P310-END
                    END-READ
                ELSE
-                   DISPLAY 'ERROR WHILE EXECUTING'
-                   DISPLAY 'ERROR ' WS-FS-1
+                   EVALUATE WS-FS-1
+                       WHEN 37
+                           DISPLAY 'PERMISSION DENIED READING FILEPATH'
+                       WHEN 04
+                           DISPLAY 'FILEPATH.TXT RECORD TOO LONG'
+                       WHEN OTHER
+                           DISPLAY 'ERROR WHILE EXECUTING'
+                           DISPLAY 'ERROR ' WS-FS-1
+                   END-EVALUATE
                    DISPLAY 'QUITTING...'
                    PERFORM P999-EXIT
                END-IF
@@ -101,16 +273,77 @@
        P300-END.
 
 
-      *>       PASS LINE TO MODULE
+      *>       PASS LINE TO MODULE, SKIPPING FILES ALREADY MERGED
        P310-START.
             DISPLAY WS-FILE-PATH-FILES
-            CALL 'MODLRDWR' USING
-                           WS-FILE-PATH-FILES
-                           WS-FILE-PATH-OUTPUT
+            PERFORM P315-START THRU P315-END
+            IF ALREADY-PROCESSED THEN
+                DISPLAY 'ALREADY MERGED, SKIPPING...'
+                PERFORM P317-START THRU P317-END
+            ELSE
+                MOVE 0 TO WS-MOD-RETURN
+                CALL 'MODLRDWR' USING
+                               WS-MOD-RETURN
+                               WS-FILE-PATH-FILES
+                               WS-FILE-PATH-OUTPUT
+                IF WS-MOD-RETURN NOT = 0 THEN
+                    ADD 1 TO WS-JOB-FAILED-COUNT
+                    DISPLAY 'MODLRDWR REPORTED A FAILURE FOR THIS FILE'
+                ELSE
+                    PERFORM P316-START THRU P316-END
+                    PERFORM P317-START THRU P317-END
+                END-IF
+            END-IF
             .
        P310-END.
 
 
+      *>       CHECK WS-FILE-PATH-FILES AGAINST THE PROCESSED TABLE
+       P315-START.
+            SET WS-PROC-X TO 1
+            SET ALREADY-PROCESSED TO FALSE
+            IF WS-PROCESSED-COUNT > 0 THEN
+                SEARCH WS-PROCESSED-ENTRY
+                    AT END CONTINUE
+                    WHEN WS-PROCESSED-PATH(WS-PROC-X)
+                         = WS-FILE-PATH-FILES
+                        SET ALREADY-PROCESSED TO TRUE
+                END-SEARCH
+            END-IF
+            .
+       P315-END.
+
+
+      *>       RECORD WS-FILE-PATH-FILES AS MERGED, MEMORY AND DISK
+       P316-START.
+            IF WS-PROCESSED-COUNT < 9999 THEN
+                ADD 1 TO WS-PROCESSED-COUNT
+                MOVE WS-FILE-PATH-FILES
+                     TO WS-PROCESSED-PATH(WS-PROCESSED-COUNT)
+            ELSE
+                DISPLAY 'PROCESSEDFILES.TXT TABLE FULL, '
+                        WS-FILE-PATH-FILES
+                        ' WILL BE RE-MERGED ON A RERUN'
+            END-IF
+            OPEN EXTEND PROCESSEDLOG
+            IF WS-FS-2 EQUAL 35 THEN
+                OPEN OUTPUT PROCESSEDLOG
+            END-IF
+            WRITE PROCESSED-LOG-LINE FROM WS-FILE-PATH-FILES
+            CLOSE PROCESSEDLOG
+            .
+       P316-END.
+
+
+      *>       PERSIST THE RESTART CHECKPOINT AFTER A COMPLETED LINE
+       P317-START.
+            OPEN OUTPUT CHECKPOINT
+            WRITE CHECKPOINT-LINE-NO FROM WS-CURRENT-LINE
+            CLOSE CHECKPOINT
+            .
+       P317-END.
+
+
 
        P999-EXIT.
 
@@ -128,6 +361,45 @@
                                        WS-END-TIME(03:02)
                                        ':'
                                        WS-END-TIME(05:06)
+            DISPLAY ' FILES FAILED.: '   WS-JOB-FAILED-COUNT
             DISPLAY '#################################################'
+            PERFORM P900-START THRU P900-END
+            IF WS-JOB-FAILED-COUNT > 0 THEN
+                MOVE 1 TO RETURN-CODE
+            ELSE
+                MOVE 0 TO RETURN-CODE
+            END-IF
             STOP RUN.
+
+
+      *>      APPEND THIS RUN'S START TIME, END TIME, FILEPATH.TXT USED
+      *>      AND FAILED-FILE COUNT TO RUNHISTORY.TXT, SO THE RUN IS
+      *>      STILL AUDITABLE AFTER THE TERMINAL THAT RAN IT IS GONE.
+       P900-START.
+            OPEN EXTEND RUNHISTORY
+            IF WS-FS-4 EQUAL 35 THEN
+                OPEN OUTPUT RUNHISTORY
+            END-IF
+            STRING 'START='              DELIMITED BY SIZE
+                   WS-START-TIME(01:02)  DELIMITED BY SIZE
+                   ':'                   DELIMITED BY SIZE
+                   WS-START-TIME(03:02)  DELIMITED BY SIZE
+                   ':'                   DELIMITED BY SIZE
+                   WS-START-TIME(05:06)  DELIMITED BY SIZE
+                   ' END='               DELIMITED BY SIZE
+                   WS-END-TIME(01:02)    DELIMITED BY SIZE
+                   ':'                   DELIMITED BY SIZE
+                   WS-END-TIME(03:02)    DELIMITED BY SIZE
+                   ':'                   DELIMITED BY SIZE
+                   WS-END-TIME(05:06)    DELIMITED BY SIZE
+                   ' FILEPATH='          DELIMITED BY SIZE
+                   WS-DATAPATH-FILE      DELIMITED BY SPACES
+                   ' FAILED='            DELIMITED BY SIZE
+                   WS-JOB-FAILED-COUNT   DELIMITED BY SIZE
+                   INTO WS-RUNHISTORY-REC
+            END-STRING
+            WRITE RUN-HISTORY-LINE FROM WS-RUNHISTORY-REC
+            CLOSE RUNHISTORY
+            .
+       P900-END.
        END PROGRAM MAINCODE.
