@@ -23,20 +23,62 @@
                ORGANISATION        IS SEQUENTIAL
                ACCESS MODE         IS SEQUENTIAL
                FILE STATUS         IS WS-FS-2.
+      *>      BDIFILTER/MERGELOG/SCOPEFILTER ARE ASSIGNED TO
+      *>      WORKING-STORAGE ITEMS BUILT AT P100-START FROM
+      *>      WS-DATA-DIR, RATHER THAN A COMPILED-IN LITERAL, SO THE
+      *>      DATA FOLDER CAN BE REPOINTED VIA THE B3DATADIR
+      *>      ENVIRONMENT VARIABLE WITHOUT A RECOMPILE.
+               SELECT BDIFILTER ASSIGN TO
+                   WS-BDIFILTER-FILE
+               ORGANISATION        IS LINE SEQUENTIAL
+               ACCESS MODE         IS SEQUENTIAL
+               FILE STATUS         IS WS-FS-3.
+               SELECT MERGELOG ASSIGN TO
+                   WS-MERGELOG-FILE
+               ORGANISATION        IS LINE SEQUENTIAL
+               ACCESS MODE         IS SEQUENTIAL
+               FILE STATUS         IS WS-FS-4.
+               SELECT SCOPEFILTER ASSIGN TO
+                   WS-SCOPEFILTER-FILE
+               ORGANISATION        IS LINE SEQUENTIAL
+               ACCESS MODE         IS SEQUENTIAL
+               FILE STATUS         IS WS-FS-5.
+               SELECT ISINREF ASSIGN TO
+                   WS-ISINREF-FILE
+               ORGANISATION        IS LINE SEQUENTIAL
+               ACCESS MODE         IS SEQUENTIAL
+               FILE STATUS         IS WS-FS-6.
        DATA DIVISION.
        FILE SECTION.
        FD INPUTDATA.
            COPY HISTQUOT.
        FD OUTPUTDATA.
            COPY HISTOUTR.
+       FD BDIFILTER.
+       01 BDI-FILTER-REG               PIC X(03).
+       FD MERGELOG.
+       01 MERGELOG-LINE                PIC X(128).
+       FD SCOPEFILTER.
+       01 SCOPE-FILTER-REG             PIC X(16).
+       FD ISINREF.
+       01 ISIN-REF-REG.
+           03 ISIN-REF-CODISI          PIC X(12).
+           03 ISIN-REF-NAME            PIC X(30).
        WORKING-STORAGE SECTION.
        01 WS-REGISTER              PIC X(245).
        01 FILLER REDEFINES WS-REGISTER.
            03 WS-HIST-TIPREG       PIC 9(02).
+               88 WS-HIST-IS-HEADER       VALUE 00.
+               88 WS-HIST-IS-NEGOCIO      VALUE 01.
+               88 WS-HIST-IS-FRACIONARIO  VALUE 02.
+               88 WS-HIST-IS-SUMARIO      VALUE 03.
+               88 WS-HIST-IS-REGISTRY     VALUE 01 02 03.
+               88 WS-HIST-IS-TRAILER      VALUE 99.
            03 WS-HIST-DATEEX       PIC 9(08).
            03 WS-HIST-CODBDI       PIC X(02).
            03 WS-HIST-CODNEG       PIC X(12).
            03 WS-HIST-TPMERC       PIC 9(03).
+               88 WS-HIST-IS-OPTION       VALUE 70 80.
            03 WS-HIST-NOMRES       PIC X(12).
            03 WS-HIST-ESPECI       PIC X(10).
            03 WS-HIST-PRAZOT       PIC X(03).
@@ -64,14 +106,136 @@
            88 FS-OK                        VALUE 0.
        77 WS-FS-2                          PIC 9(02).
            88 FS-OK                        VALUE 0.
+       77 WS-FS-3                          PIC 9(02).
+           88 FS-OK                        VALUE 0.
+       77 WS-FS-4                          PIC 9(02).
+           88 FS-OK                        VALUE 0.
        77 WS-EOF                   PIC X.
            88 EOF-OK               VALUE 'S' FALSE 'N'.
+      *>      RECONCILIATION COUNTERS FOR THIS RUN
+       77 WS-LINES-READ                    PIC 9(07) VALUE 0.
+       77 WS-LINES-MATCHED                 PIC 9(07) VALUE 0.
+       77 WS-LINES-WRITTEN                 PIC 9(07) VALUE 0.
+       77 WS-LINES-FLAGGED                 PIC 9(07) VALUE 0.
+       01 WS-MERGELOG-REC                  PIC X(128).
+       77 WS-BDI-EOF                        PIC X.
+           88 BDI-EOF-OK                    VALUE 'S' FALSE 'N'.
+      *>      CODBDI INCLUDE/EXCLUDE FILTER, LOADED FROM BDIFILTER.TXT.
+      *>      FIRST RECORD IS THE MODE ('I' = KEEP ONLY LISTED CODES,
+      *>      'E' = DROP LISTED CODES), EVERY RECORD AFTER IT IS A
+      *>      2-CHARACTER CODBDI CODE. IF THE FILE IS MISSING, NO
+      *>      FILTER IS APPLIED AND EVERY CODBDI PASSES THROUGH.
+       77 WS-BDI-FILTER-LOADED             PIC X(01) VALUE 'N'.
+           88 BDI-FILTER-LOADED            VALUE 'Y'.
+       77 WS-BDI-MODE                      PIC X(01) VALUE SPACES.
+           88 BDI-MODE-INCLUDE             VALUE 'I'.
+           88 BDI-MODE-EXCLUDE             VALUE 'E'.
+       77 WS-BDI-COUNT                     PIC 9(03) VALUE 0.
+       77 WS-BDI-IDX                       PIC 9(03) VALUE 0.
+       01 WS-BDI-TABLE.
+           03 WS-BDI-CODE OCCURS 99 TIMES
+                          INDEXED BY WS-BDI-X  PIC X(02).
+       77 WS-BDI-FOUND                      PIC X(01) VALUE 'N'.
+           88 BDI-FOUND                     VALUE 'Y' FALSE 'N'.
+       77 WS-FS-5                           PIC 9(02).
+           88 FS-OK                        VALUE 0.
+       77 WS-SCOPE-EOF                      PIC X.
+           88 SCOPE-EOF-OK                  VALUE 'S' FALSE 'N'.
+      *>      OPTIONAL TICKER/DATE-RANGE SCOPE FILTER, LOADED FROM
+      *>      SCOPEFILTER.TXT. FIRST RECORD IS THE DATE RANGE
+      *>      (WS-SCOPE-DATE-START(8) + WS-SCOPE-DATE-END(8)), EVERY
+      *>      RECORD AFTER IT IS A CODNEG TICKER TO KEEP. IF THE FILE
+      *>      IS MISSING, NO SCOPE FILTER IS APPLIED.
+       77 WS-SCOPE-FILTER-LOADED            PIC X(01) VALUE 'N'.
+           88 SCOPE-FILTER-LOADED           VALUE 'Y'.
+       77 WS-SCOPE-DATE-START               PIC 9(08) VALUE 0.
+       77 WS-SCOPE-DATE-END                 PIC 9(08) VALUE 99999999.
+       77 WS-SCOPE-TICKER-COUNT             PIC 9(03) VALUE 0.
+       01 WS-SCOPE-TICKER-TABLE.
+           03 WS-SCOPE-TICKER OCCURS 99 TIMES
+                               INDEXED BY WS-SCOPE-X PIC X(12).
+       77 WS-SCOPE-TICKER-FOUND             PIC X(01) VALUE 'N'.
+           88 SCOPE-TICKER-FOUND            VALUE 'Y' FALSE 'N'.
+      *>      COLUMN-NAME HEADER LINE WRITTEN ONCE, ONLY WHEN
+      *>      OUTPUTDATA IS FIRST CREATED, SO THE CSV OPENS DIRECTLY
+      *>      IN A SPREADSHEET OR BI TOOL WITHOUT HAND-ADDED HEADERS.
+       01 WS-HEADER-LINE                   PIC X(313) VALUE SPACES.
+      *>      DATA FOLDER, OVERRIDABLE VIA THE B3DATADIR ENVIRONMENT
+      *>      VARIABLE SO THE JOB CAN POINT AT A DIFFERENT DATA SET
+      *>      (E.G. A TEST COTAHIST FOLDER) WITHOUT A RECOMPILE.
+       77 WS-DATA-DIR                      PIC X(64) VALUE '..\DATA\'.
+       77 WS-ENV-DATA-DIR                  PIC X(64) VALUE SPACES.
+       77 WS-BDIFILTER-FILE                PIC X(128) VALUE SPACES.
+       77 WS-MERGELOG-FILE                 PIC X(128) VALUE SPACES.
+       77 WS-SCOPEFILTER-FILE              PIC X(128) VALUE SPACES.
+       77 WS-ISINREF-FILE                  PIC X(128) VALUE SPACES.
+       77 WS-FS-6                          PIC 9(02).
+           88 FS-OK                        VALUE 0.
+       77 WS-ISIN-EOF                      PIC X.
+           88 ISIN-EOF-OK                   VALUE 'S' FALSE 'N'.
+      *>      OPTIONAL CODISI-TO-NAME REFERENCE TABLE, LOADED FROM
+      *>      ISINREF.TXT (CODISI(12) + SECURITY NAME(30) PER RECORD),
+      *>      SO OUTPUTINPUT.TXT CARRIES A READABLE SECURITY NAME
+      *>      WITHOUT A SEPARATE CROSS-REFERENCE SPREADSHEET. IF THE
+      *>      FILE IS MISSING, HIST-SECNAME IS LEFT BLANK.
+       77 WS-ISIN-LOADED                   PIC X(01) VALUE 'N'.
+           88 ISIN-LOADED                  VALUE 'Y'.
+       77 WS-ISIN-COUNT                    PIC 9(03) VALUE 0.
+       01 WS-ISIN-TABLE.
+           03 WS-ISIN-ENTRY OCCURS 499 TIMES
+                            INDEXED BY WS-ISIN-X.
+               05 WS-ISIN-CODISI           PIC X(12).
+               05 WS-ISIN-NAME             PIC X(30).
+       77 WS-ISIN-FOUND                    PIC X(01) VALUE 'N'.
+           88 ISIN-FOUND                   VALUE 'Y' FALSE 'N'.
+      *>      OUTPUTDATA FIELD DELIMITER FOR THIS RUN, SET FROM THE
+      *>      B3OUTFMT ENVIRONMENT VARIABLE AT P100-START.
+       77 WS-ENV-OUTFMT                    PIC X(01) VALUE SPACES.
+       77 WS-OUTPUT-DELIM                  PIC X(01) VALUE ','.
+      *>      KEYS ALREADY WRITTEN TO OUTPUTDATA THIS RUN, KEYED ON
+      *>      DATEEX+CODNEG+TPMERC+TIPREG+ADJUSTED, SO OVERLAPPING FILES
+      *>      IN FILEPATH.TXT (E.G. TWO COTAHIST FILES COVERING THE SAME
+      *>      DATE RANGE) DO NOT LEAVE DUPLICATE ROWS IN
+      *>      OUTPUTINPUT.TXT, WHILE TWO GENUINELY DISTINCT ROWS FOR A
+      *>      TICKER/DAY/MARKET (A DIFFERENT REGISTRY TYPE, OR A RAW ROW
+      *>      ALONGSIDE AN ADJUSTED ONE) KEEP THEIR OWN ENTRIES. THIS
+      *>      TABLE IS NOT RESET IN P100-START SO IT ACCUMULATES ACROSS
+      *>      EVERY MODLRDWR CALL MADE BY MAINCODE DURING THE SAME RUN.
+      *>      LOOKUP IS A SERIAL SEARCH (P323-START), SO A FULL RUN
+      *>      OVER A LARGE FILEPATH.TXT BACKLOG IS O(N) PER ROW
+      *>      WRITTEN. TAKEN AS AN ACCEPTED LIMIT FOR THE TABLE SIZES
+      *>      THIS RUNS AGAINST (WELL UNDER THE 99999-ENTRY CAP IN
+      *>      PRACTICE); A SORTED TABLE WITH SEARCH ALL WOULD ONLY
+      *>      TRADE THIS FOR AN EQUALLY LINEAR INSERTION SHIFT ON
+      *>      EVERY WRITE, NOT AN ASYMPTOTIC FIX.
+       77 WS-DEDUP-COUNT                   PIC 9(05) VALUE 0.
+       01 WS-DEDUP-TABLE.
+           03 WS-DEDUP-ENTRY OCCURS 0 TO 99999 TIMES
+                              DEPENDING ON WS-DEDUP-COUNT
+                              INDEXED BY WS-DEDUP-X.
+               05 WS-DEDUP-DATEEX          PIC 9(08).
+               05 WS-DEDUP-CODNEG          PIC X(12).
+               05 WS-DEDUP-TPMERC          PIC 9(03).
+               05 WS-DEDUP-TIPREG          PIC 9(02).
+               05 WS-DEDUP-ADJUSTED        PIC X(01).
+       77 WS-DEDUP-FOUND                   PIC X(01) VALUE 'N'.
+           88 DEDUP-FOUND                  VALUE 'Y' FALSE 'N'.
+       77 WS-LINES-DEDUPED                 PIC 9(07) VALUE 0.
+      *>      'Y'/'N' MIRROR OF HIST-ADJUSTED, DERIVED BY P324-START
+      *>      AHEAD OF THE DEDUP CHECK SO THE SAME VALUE CAN BE USED BY
+      *>      BOTH THE SEARCH KEY AND THE OUTPUT ROW ITSELF.
+       77 WS-HIST-ADJUSTED-NOW              PIC X(01) VALUE 'N'.
        LINKAGE SECTION.
-       01 PARAMETRES.
-           02 LS-RETURN PIC 99 VALUE 0.
-           02 LS-FILE-PATH-INPUT           PIC X(128).
-           02 LS-FILE-PATH-OUTPUT          PIC X(128).
-       PROCEDURE DIVISION USING PARAMETRES.
+      *>      LS-RETURN, LS-FILE-PATH-INPUT AND LS-FILE-PATH-OUTPUT ARE
+      *>      PASSED AS THREE SEPARATE LINKAGE PARAMETERS SO MAINCODE'S
+      *>      CALL CAN SUPPLY A MATCHING RETURN-CODE FIELD OF ITS OWN
+      *>      AND READ LS-RETURN BACK AFTER THE CALL.
+       77 LS-RETURN                        PIC 99 VALUE 0.
+       77 LS-FILE-PATH-INPUT                PIC X(128).
+       77 LS-FILE-PATH-OUTPUT               PIC X(128).
+       PROCEDURE DIVISION USING LS-RETURN
+                                 LS-FILE-PATH-INPUT
+                                 LS-FILE-PATH-OUTPUT.
        MAIN-PROCEDURE.
 
            PERFORM P100-START THRU P100-END.
@@ -86,9 +250,52 @@
             INITIALISE WS-FILE-PATH
             INITIALISE WS-TM-1
             INITIALISE WS-FS-1
+            SET EOF-OK TO FALSE
+            INITIALISE WS-LINES-READ
+            INITIALISE WS-LINES-MATCHED
+            INITIALISE WS-LINES-WRITTEN
+            INITIALISE WS-LINES-FLAGGED
+            INITIALISE WS-LINES-DEDUPED
+            INITIALISE WS-BDI-COUNT
+            INITIALISE WS-SCOPE-TICKER-COUNT
+            INITIALISE WS-ISIN-COUNT
+            DISPLAY 'B3DATADIR' UPON ENVIRONMENT-NAME
+            ACCEPT WS-ENV-DATA-DIR FROM ENVIRONMENT-VALUE
+            IF WS-ENV-DATA-DIR NOT = SPACES THEN
+                MOVE WS-ENV-DATA-DIR TO WS-DATA-DIR
+            END-IF
+      *>      B3OUTFMT SELECTS THE OUTPUTDATA FIELD DELIMITER FOR THIS
+      *>      RUN: 'P' WRITES PIPE-DELIMITED ROWS, ANYTHING ELSE (OR
+      *>      UNSET) KEEPS THE ORIGINAL COMMA FORMAT. A PIPE ALTERNATIVE
+      *>      GIVES DOWNSTREAM TOOLS A WAY OUT WHEN NOMRES OR ESPECI
+      *>      CONTAIN AN EMBEDDED COMMA THAT THROWS OFF STRICT CSV
+      *>      PARSING.
+            DISPLAY 'B3OUTFMT' UPON ENVIRONMENT-NAME
+            ACCEPT WS-ENV-OUTFMT FROM ENVIRONMENT-VALUE
+            IF WS-ENV-OUTFMT = 'P' THEN
+                MOVE '|' TO WS-OUTPUT-DELIM
+            ELSE
+                MOVE ',' TO WS-OUTPUT-DELIM
+            END-IF
             INITIALISE HISTOUTR
                        WITH FILLER
-                       REPLACING ALPHANUMERIC BY ','
+                       REPLACING ALPHANUMERIC BY WS-OUTPUT-DELIM
+            STRING WS-DATA-DIR         DELIMITED BY SPACE
+                   'BDIFILTER.TXT'     DELIMITED BY SIZE
+                   INTO WS-BDIFILTER-FILE
+            END-STRING
+            STRING WS-DATA-DIR         DELIMITED BY SPACE
+                   'MERGELOG.TXT'      DELIMITED BY SIZE
+                   INTO WS-MERGELOG-FILE
+            END-STRING
+            STRING WS-DATA-DIR         DELIMITED BY SPACE
+                   'SCOPEFILTER.TXT'   DELIMITED BY SIZE
+                   INTO WS-SCOPEFILTER-FILE
+            END-STRING
+            STRING WS-DATA-DIR         DELIMITED BY SPACE
+                   'ISINREF.TXT'       DELIMITED BY SIZE
+                   INTO WS-ISINREF-FILE
+            END-STRING
             .
        P100-END.
 
@@ -100,6 +307,9 @@
             DISPLAY '#####################'
             PERFORM P210-START THRU P210-END
             PERFORM P220-START THRU P220-END
+            PERFORM P230-START THRU P230-END
+            PERFORM P240-START THRU P240-END
+            PERFORM P250-START THRU P250-END
             .
        P200-END.
 
@@ -107,11 +317,27 @@
       *>      VALIDATE INPUT FILE
        P210-START.
             OPEN INPUT INPUTDATA
-            IF WS-FS-1 EQUAL 35 THEN
-               DISPLAY 'FAILED TO LOAD INPUT FILE, QUITTING...'
-               MOVE 1 TO LS-RETURN
-               PERFORM P999-EXIT
-            END-IF
+            EVALUATE WS-FS-1
+                WHEN 00
+                    CONTINUE
+                WHEN 35
+                    DISPLAY 'FILE NOT FOUND, QUITTING...'
+                    MOVE 1 TO LS-RETURN
+                    PERFORM P999-EXIT
+                WHEN 37
+                    DISPLAY 'PERMISSION DENIED OPENING INPUT FILE'
+                    MOVE 1 TO LS-RETURN
+                    PERFORM P999-EXIT
+                WHEN 39
+                    DISPLAY 'INPUT FILE ATTRIBUTE MISMATCH, QUITTING...'
+                    MOVE 1 TO LS-RETURN
+                    PERFORM P999-EXIT
+                WHEN OTHER
+                    DISPLAY 'FAILED TO LOAD INPUT FILE, QUITTING...'
+                    DISPLAY 'FILE STATUS.: ' WS-FS-1
+                    MOVE 1 TO LS-RETURN
+                    PERFORM P999-EXIT
+            END-EVALUATE
             DISPLAY 'INPUT DATA LOADED. PROCEEDING...'
             CLOSE INPUTDATA
             .
@@ -121,22 +347,238 @@
       *>      VALIDATE/CREATE OUTPUT FILE
        P220-START.
             OPEN EXTEND OUTPUTDATA
-            IF WS-FS-2 EQUAL 35 THEN
-                DISPLAY 'FAILED TO LOAD OUTPUT FILE, CREATING NEW...'
-                OPEN OUTPUT OUTPUTDATA
-            END-IF
+            EVALUATE WS-FS-2
+                WHEN 00
+                    CONTINUE
+                WHEN 35
+                    DISPLAY 'OUTPUT FILE NOT FOUND, CREATING NEW...'
+                    OPEN OUTPUT OUTPUTDATA
+                    PERFORM P221-START THRU P221-END
+                WHEN 37
+                    DISPLAY 'PERMISSION DENIED OPENING OUTPUT FILE'
+                    MOVE 1 TO LS-RETURN
+                    PERFORM P999-EXIT
+                WHEN 30
+                    DISPLAY 'DISK FULL WRITING OUTPUT FILE, QUITTING...'
+                    MOVE 1 TO LS-RETURN
+                    PERFORM P999-EXIT
+                WHEN OTHER
+                    DISPLAY 'FAILED TO LOAD OUTPUT FILE, QUITTING...'
+                    DISPLAY 'FILE STATUS.: ' WS-FS-2
+                    MOVE 1 TO LS-RETURN
+                    PERFORM P999-EXIT
+            END-EVALUATE
             DISPLAY 'OUTPUT FILE LOADED/CREATED. PROCEEDING...'
             CLOSE OUTPUTDATA
             .
        P220-END.
 
 
+      *>      WRITE THE ONE-TIME COLUMN-NAME HEADER ROW
+       P221-START.
+            STRING 'TIPREG'     DELIMITED BY SIZE
+                   WS-OUTPUT-DELIM DELIMITED BY SIZE
+                   'DATEEX'     DELIMITED BY SIZE
+                   WS-OUTPUT-DELIM DELIMITED BY SIZE
+                   'CODBDI'     DELIMITED BY SIZE
+                   WS-OUTPUT-DELIM DELIMITED BY SIZE
+                   'CODNEG'     DELIMITED BY SIZE
+                   WS-OUTPUT-DELIM DELIMITED BY SIZE
+                   'TPMERC'     DELIMITED BY SIZE
+                   WS-OUTPUT-DELIM DELIMITED BY SIZE
+                   'NOMRES'     DELIMITED BY SIZE
+                   WS-OUTPUT-DELIM DELIMITED BY SIZE
+                   'ESPECI'     DELIMITED BY SIZE
+                   WS-OUTPUT-DELIM DELIMITED BY SIZE
+                   'PRAZOT'     DELIMITED BY SIZE
+                   WS-OUTPUT-DELIM DELIMITED BY SIZE
+                   'MODREF'     DELIMITED BY SIZE
+                   WS-OUTPUT-DELIM DELIMITED BY SIZE
+                   'PREABE'     DELIMITED BY SIZE
+                   WS-OUTPUT-DELIM DELIMITED BY SIZE
+                   'PREMAX'     DELIMITED BY SIZE
+                   WS-OUTPUT-DELIM DELIMITED BY SIZE
+                   'PREMIN'     DELIMITED BY SIZE
+                   WS-OUTPUT-DELIM DELIMITED BY SIZE
+                   'PREMED'     DELIMITED BY SIZE
+                   WS-OUTPUT-DELIM DELIMITED BY SIZE
+                   'PREULT'     DELIMITED BY SIZE
+                   WS-OUTPUT-DELIM DELIMITED BY SIZE
+                   'PREOFC'     DELIMITED BY SIZE
+                   WS-OUTPUT-DELIM DELIMITED BY SIZE
+                   'PREOFV'     DELIMITED BY SIZE
+                   WS-OUTPUT-DELIM DELIMITED BY SIZE
+                   'TOTNEG'     DELIMITED BY SIZE
+                   WS-OUTPUT-DELIM DELIMITED BY SIZE
+                   'QUATOT'     DELIMITED BY SIZE
+                   WS-OUTPUT-DELIM DELIMITED BY SIZE
+                   'VOLTOT'     DELIMITED BY SIZE
+                   WS-OUTPUT-DELIM DELIMITED BY SIZE
+                   'PREEXE'     DELIMITED BY SIZE
+                   WS-OUTPUT-DELIM DELIMITED BY SIZE
+                   'INDOPC'     DELIMITED BY SIZE
+                   WS-OUTPUT-DELIM DELIMITED BY SIZE
+                   'DATVEN'     DELIMITED BY SIZE
+                   WS-OUTPUT-DELIM DELIMITED BY SIZE
+                   'FATCOT'     DELIMITED BY SIZE
+                   WS-OUTPUT-DELIM DELIMITED BY SIZE
+                   'PTOEXE'     DELIMITED BY SIZE
+                   WS-OUTPUT-DELIM DELIMITED BY SIZE
+                   'CODISI'     DELIMITED BY SIZE
+                   WS-OUTPUT-DELIM DELIMITED BY SIZE
+                   'DISMES'     DELIMITED BY SIZE
+                   WS-OUTPUT-DELIM DELIMITED BY SIZE
+                   'ISOPTION'   DELIMITED BY SIZE
+                   WS-OUTPUT-DELIM DELIMITED BY SIZE
+                   'ADJUSTED'   DELIMITED BY SIZE
+                   WS-OUTPUT-DELIM DELIMITED BY SIZE
+                   'SECNAME'    DELIMITED BY SIZE
+                   INTO WS-HEADER-LINE
+            END-STRING
+            WRITE HISTOUTR OF OUTPUTDATA FROM WS-HEADER-LINE
+                  BEFORE ADVANCING 1 LINE
+            .
+       P221-END.
+
+
+      *>      LOAD THE OPTIONAL CODBDI INCLUDE/EXCLUDE FILTER
+       P230-START.
+            SET BDI-EOF-OK TO FALSE
+            OPEN INPUT BDIFILTER
+            IF WS-FS-3 EQUAL 35 THEN
+                DISPLAY 'NO BDIFILTER.TXT FOUND, NOT FILTERING CODBDI'
+            ELSE
+                READ BDIFILTER INTO WS-BDI-MODE
+                    AT END SET BDI-EOF-OK TO TRUE
+                END-READ
+                IF NOT BDI-EOF-OK
+                AND NOT BDI-MODE-INCLUDE
+                AND NOT BDI-MODE-EXCLUDE THEN
+                    DISPLAY 'INVALID BDIFILTER.TXT MODE, NOT FILTERING'
+                ELSE
+                    IF NOT BDI-EOF-OK THEN
+                        PERFORM P231-START THRU P231-END
+                            UNTIL BDI-EOF-OK
+                        SET BDI-FILTER-LOADED TO TRUE
+                        DISPLAY 'CODBDI FILTER MODE.: ' WS-BDI-MODE
+                        DISPLAY 'CODBDI FILTER ENTRIES.: ' WS-BDI-COUNT
+                    END-IF
+                END-IF
+                CLOSE BDIFILTER
+            END-IF
+            .
+       P230-END.
+
+
+      *>      READ ONE CODBDI CODE INTO THE FILTER TABLE
+       P231-START.
+            READ BDIFILTER INTO BDI-FILTER-REG
+                AT END SET BDI-EOF-OK TO TRUE
+                NOT AT END
+                    IF WS-BDI-COUNT < 99 THEN
+                        ADD 1 TO WS-BDI-COUNT
+                        MOVE BDI-FILTER-REG(1:2)
+                             TO WS-BDI-CODE(WS-BDI-COUNT)
+                    ELSE
+                        DISPLAY 'BDIFILTER.TXT TABLE FULL, ENTRY '
+                                'IGNORED'
+                    END-IF
+            END-READ
+            .
+       P231-END.
+
+
+      *>      LOAD THE OPTIONAL TICKER/DATE-RANGE SCOPE FILTER
+       P240-START.
+            SET SCOPE-EOF-OK TO FALSE
+            OPEN INPUT SCOPEFILTER
+            IF WS-FS-5 EQUAL 35 THEN
+                DISPLAY 'NO SCOPEFILTER.TXT FOUND, NOT SCOPING RUN'
+            ELSE
+                READ SCOPEFILTER INTO SCOPE-FILTER-REG
+                    AT END SET SCOPE-EOF-OK TO TRUE
+                END-READ
+                IF NOT SCOPE-EOF-OK THEN
+                    MOVE SCOPE-FILTER-REG(1:8)  TO WS-SCOPE-DATE-START
+                    MOVE SCOPE-FILTER-REG(9:8)  TO WS-SCOPE-DATE-END
+                    PERFORM P241-START THRU P241-END
+                        UNTIL SCOPE-EOF-OK
+                    SET SCOPE-FILTER-LOADED TO TRUE
+                    DISPLAY 'SCOPE DATE START.: ' WS-SCOPE-DATE-START
+                    DISPLAY 'SCOPE DATE END...: ' WS-SCOPE-DATE-END
+                    DISPLAY 'SCOPE TICKERS....: ' WS-SCOPE-TICKER-COUNT
+                END-IF
+                CLOSE SCOPEFILTER
+            END-IF
+            .
+       P240-END.
+
+
+      *>      READ ONE CODNEG TICKER INTO THE SCOPE FILTER TABLE
+       P241-START.
+            READ SCOPEFILTER INTO SCOPE-FILTER-REG
+                AT END SET SCOPE-EOF-OK TO TRUE
+                NOT AT END
+                    IF WS-SCOPE-TICKER-COUNT < 99 THEN
+                        ADD 1 TO WS-SCOPE-TICKER-COUNT
+                        MOVE SCOPE-FILTER-REG(1:12)
+                             TO WS-SCOPE-TICKER(WS-SCOPE-TICKER-COUNT)
+                    ELSE
+                        DISPLAY 'SCOPEFILTER.TXT TICKER TABLE FULL, '
+                                'ENTRY IGNORED'
+                    END-IF
+            END-READ
+            .
+       P241-END.
+
+
+      *>      LOAD THE OPTIONAL CODISI-TO-NAME REFERENCE TABLE
+       P250-START.
+            SET ISIN-EOF-OK TO FALSE
+            OPEN INPUT ISINREF
+            IF WS-FS-6 EQUAL 35 THEN
+                DISPLAY 'NO ISINREF.TXT FOUND, SECNAME WILL BE BLANK'
+            ELSE
+                PERFORM P251-START THRU P251-END
+                    UNTIL ISIN-EOF-OK
+                SET ISIN-LOADED TO TRUE
+                DISPLAY 'ISIN REFERENCE ENTRIES.: ' WS-ISIN-COUNT
+                CLOSE ISINREF
+            END-IF
+            .
+       P250-END.
+
+
+      *>      READ ONE CODISI/NAME PAIR INTO THE REFERENCE TABLE
+       P251-START.
+            READ ISINREF INTO ISIN-REF-REG
+                AT END SET ISIN-EOF-OK TO TRUE
+                NOT AT END
+                    IF WS-ISIN-COUNT < 499 THEN
+                        ADD 1 TO WS-ISIN-COUNT
+                        MOVE ISIN-REF-CODISI
+                             TO WS-ISIN-CODISI(WS-ISIN-COUNT)
+                        MOVE ISIN-REF-NAME
+                             TO WS-ISIN-NAME(WS-ISIN-COUNT)
+                    ELSE
+                        DISPLAY 'ISINREF.TXT TABLE FULL, ENTRY IGNORED'
+                    END-IF
+            END-READ
+            .
+       P251-END.
+
+
       *>       FILE READING AND OUTPUTTING
+      *>       OUTPUTDATA IS OPENED ONCE FOR THE WHOLE RUN AND WRITES
+      *>       ARE BATCHED THROUGH IT INSTEAD OF REOPENING/CLOSING THE
+      *>       FILE FOR EVERY MATCHING RECORD.
        P300-START.
             DISPLAY '###############################'
             DISPLAY '#  READING AND OUTPUTTING...  #'
             DISPLAY '###############################'
+            OPEN EXTEND OUTPUTDATA
             PERFORM P310-START THRU P310-END
+            CLOSE OUTPUTDATA
             .
        P300-END.
 
@@ -149,12 +591,21 @@
                    READ INPUTDATA INTO WS-REGISTER
                    AT END SET EOF-OK TO TRUE
                    NOT AT END
+                       ADD 1 TO WS-LINES-READ
                        PERFORM P320-START THRU P320-END
                    END-READ
                ELSE
-                   DISPLAY 'ERROR WHILE READING/STORING DATA'
-                   DISPLAY 'ERROR CODE FS-1.: ' WS-FS-1
-                   DISPLAY 'ERROR CODE FS-2.: ' WS-FS-2
+                   EVALUATE WS-FS-1
+                       WHEN 04
+                           DISPLAY 'INPUT RECORD TOO LONG, QUITTING...'
+                       WHEN 37
+                           DISPLAY 'PERMISSION DENIED READING INPUT'
+                       WHEN OTHER
+                           DISPLAY 'ERROR WHILE READING/STORING DATA'
+                           DISPLAY 'ERROR CODE FS-1.: ' WS-FS-1
+                           DISPLAY 'ERROR CODE FS-2.: ' WS-FS-2
+                   END-EVALUATE
+                   MOVE 1 TO LS-RETURN
                    PERFORM P999-EXIT
                END-IF
             END-PERFORM
@@ -163,16 +614,146 @@
 
 
       *>      REGISTRY VALIDATION
+      *>      TIPREG 00/99 ARE THE COTAHIST HEADER AND TRAILER RECORDS
+      *>      SHIPPED IN THE FULL FILE B3 PUBLISHES. THEY CARRY NO
+      *>      NEGOTIATION DATA SO THEY ARE RECOGNISED AND SKIPPED HERE
+      *>      INSTEAD OF REQUIRING A PRE-STRIPPED "-NH" FILE.
+      *>      TIPREG 01/02/03 (REGULAR LOT, ODD LOT/FRACIONARIO AND
+      *>      INDEX SUMMARY/SUMARIO REGISTRIES) ARE ALL CARRIED THROUGH
+      *>      AS THEIR OWN OUTPUT ROWS, TAGGED BY HIST-TIPREG.
        P320-START.
-            IF WS-HIST-TIPREG = 01 THEN
-                PERFORM P330-START THRU P330-END
+            IF WS-HIST-IS-HEADER OR WS-HIST-IS-TRAILER THEN
+                CONTINUE
+            ELSE
+                IF WS-HIST-IS-REGISTRY THEN
+                    ADD 1 TO WS-LINES-MATCHED
+                    PERFORM P321-START THRU P321-END
+                    PERFORM P322-START THRU P322-END
+                    PERFORM P324-START THRU P324-END
+                    PERFORM P323-START THRU P323-END
+                    IF (NOT BDI-FILTER-LOADED
+                    OR (BDI-MODE-INCLUDE AND BDI-FOUND)
+                    OR (BDI-MODE-EXCLUDE AND NOT BDI-FOUND))
+                    AND WS-HIST-DATEEX NOT < WS-SCOPE-DATE-START
+                    AND WS-HIST-DATEEX NOT > WS-SCOPE-DATE-END
+                    AND (WS-SCOPE-TICKER-COUNT = 0
+                         OR SCOPE-TICKER-FOUND)
+                    AND NOT DEDUP-FOUND THEN
+                        PERFORM P330-START THRU P330-END
+                    ELSE
+                        IF DEDUP-FOUND THEN
+                            ADD 1 TO WS-LINES-DEDUPED
+                        END-IF
+                    END-IF
+                END-IF
             END-IF.
        P320-END.
 
 
+      *>      CHECK WS-HIST-CODBDI AGAINST THE OPTIONAL FILTER TABLE
+       P321-START.
+            SET WS-BDI-X TO 1
+            SET BDI-FOUND TO FALSE
+            IF BDI-FILTER-LOADED THEN
+                SEARCH WS-BDI-CODE
+                    AT END CONTINUE
+                    WHEN WS-BDI-CODE(WS-BDI-X) = WS-HIST-CODBDI
+                        SET BDI-FOUND TO TRUE
+                END-SEARCH
+            END-IF
+            .
+       P321-END.
+
+
+      *>      CHECK WS-HIST-CODNEG AGAINST THE OPTIONAL TICKER SCOPE
+       P322-START.
+            SET WS-SCOPE-X TO 1
+            SET SCOPE-TICKER-FOUND TO FALSE
+            IF SCOPE-FILTER-LOADED AND WS-SCOPE-TICKER-COUNT > 0 THEN
+                SEARCH WS-SCOPE-TICKER
+                    AT END CONTINUE
+                    WHEN WS-SCOPE-TICKER(WS-SCOPE-X) = WS-HIST-CODNEG
+                        SET SCOPE-TICKER-FOUND TO TRUE
+                END-SEARCH
+            END-IF
+            .
+       P322-END.
+
+
+      *>      DERIVE THE ADJUSTED-SERIES FLAG FROM DISMES (DISTRIBUTION
+      *>      NUMBER). A NONZERO VALUE MARKS A ROW THAT BELONGS TO AN
+      *>      ADJUSTED SERIES RATHER THAN THE BASE ONE. COMPUTED ONCE SO
+      *>      THE DEDUP KEY AND THE OUTPUT ROW ALWAYS AGREE.
+       P324-START.
+            IF WS-HIST-DISMES > 0 THEN
+                MOVE 'Y' TO WS-HIST-ADJUSTED-NOW
+            ELSE
+                MOVE 'N' TO WS-HIST-ADJUSTED-NOW
+            END-IF
+            .
+       P324-END.
+
+
+      *>      CHECK DATEEX+CODNEG+TPMERC+TIPREG+ADJUSTED AGAINST ROWS
+      *>      ALREADY WRITTEN THIS RUN, SO A ROW REPEATED BY AN
+      *>      OVERLAPPING FILE LOWER DOWN FILEPATH.TXT IS NOT DUPLICATED
+      *>      INTO OUTPUTDATA, WHILE A DIFFERENT REGISTRY TYPE OR AN
+      *>      ADJUSTED SERIES SHARING THE SAME TICKER/DAY/MARKET KEEPS
+      *>      ITS OWN ROW.
+       P323-START.
+            SET WS-DEDUP-X TO 1
+            SET DEDUP-FOUND TO FALSE
+            IF WS-DEDUP-COUNT > 0 THEN
+                SEARCH WS-DEDUP-ENTRY
+                    AT END CONTINUE
+                    WHEN WS-DEDUP-DATEEX(WS-DEDUP-X) = WS-HIST-DATEEX
+                    AND  WS-DEDUP-CODNEG(WS-DEDUP-X) = WS-HIST-CODNEG
+                    AND  WS-DEDUP-TPMERC(WS-DEDUP-X) = WS-HIST-TPMERC
+                    AND  WS-DEDUP-TIPREG(WS-DEDUP-X) = WS-HIST-TIPREG
+                    AND  WS-DEDUP-ADJUSTED(WS-DEDUP-X)
+                         = WS-HIST-ADJUSTED-NOW
+                        SET DEDUP-FOUND TO TRUE
+                END-SEARCH
+            END-IF
+            .
+       P323-END.
+
+
+      *>      FLAG ROWS WHERE A PRICE FIELD LOOKS INCONSISTENT WITH
+      *>      THE TRADE-COUNT FIELD (TOTNEG > 0 BUT A KEY PRICE CAME
+      *>      THROUGH AS ZERO), INSTEAD OF WRITING THEM THROUGH
+      *>      SILENTLY AND LETTING THEM QUIETLY CORRUPT A PRICE AVERAGE.
+       P325-START.
+            IF WS-HIST-TOTNEG > 0
+            AND (WS-HIST-PREULT = 0 OR WS-HIST-PREABE = 0
+                 OR WS-HIST-PREMAX = 0 OR WS-HIST-PREMIN = 0) THEN
+                ADD 1 TO WS-LINES-FLAGGED
+                DISPLAY 'PRICE/TOTNEG MISMATCH: ' WS-HIST-CODNEG
+                        ' ' WS-HIST-DATEEX
+            END-IF
+            .
+       P325-END.
+
+
+      *>      LOOK WS-HIST-CODISI UP IN THE OPTIONAL REFERENCE TABLE
+       P326-START.
+            SET WS-ISIN-X TO 1
+            SET ISIN-FOUND TO FALSE
+            IF ISIN-LOADED THEN
+                SEARCH WS-ISIN-ENTRY
+                    AT END CONTINUE
+                    WHEN WS-ISIN-CODISI(WS-ISIN-X) = WS-HIST-CODISI
+                        SET ISIN-FOUND TO TRUE
+                END-SEARCH
+            END-IF
+            .
+       P326-END.
+
+
       *>       CONVERT REGISTRY AND WRITE IT
        P330-START.
-            OPEN EXTEND OUTPUTDATA
+               PERFORM P325-START THRU P325-END
+               PERFORM P326-START THRU P326-END
                MOVE WS-HIST-TIPREG TO HIST-TIPREG OF OUTPUTDATA
                MOVE WS-HIST-DATEEX TO HIST-DATEEX OF OUTPUTDATA
                MOVE WS-HIST-CODBDI TO HIST-CODBDI OF OUTPUTDATA
@@ -192,21 +773,89 @@
                MOVE WS-HIST-TOTNEG TO HIST-TOTNEG OF OUTPUTDATA
                MOVE WS-HIST-QUATOT TO HIST-QUATOT OF OUTPUTDATA
                MOVE WS-HIST-VOLTOT TO HIST-VOLTOT OF OUTPUTDATA
-               MOVE WS-HIST-PREEXE TO HIST-PREEXE OF OUTPUTDATA
-               MOVE WS-HIST-INDOPC TO HIST-INDOPC OF OUTPUTDATA
-               MOVE WS-HIST-DATVEN TO HIST-DATVEN OF OUTPUTDATA
                MOVE WS-HIST-FATCOT TO HIST-FATCOT OF OUTPUTDATA
                MOVE WS-HIST-PTOEXE TO HIST-PTOEXE OF OUTPUTDATA
                MOVE WS-HIST-CODISI TO HIST-CODISI OF OUTPUTDATA
                MOVE WS-HIST-DISMES TO HIST-DISMES OF OUTPUTDATA
+               IF WS-HIST-IS-OPTION THEN
+                   MOVE WS-HIST-PREEXE TO HIST-PREEXE OF OUTPUTDATA
+                   MOVE WS-HIST-INDOPC TO HIST-INDOPC OF OUTPUTDATA
+                   MOVE WS-HIST-DATVEN TO HIST-DATVEN OF OUTPUTDATA
+                   MOVE 'Y' TO HIST-ISOPTION OF OUTPUTDATA
+               ELSE
+                   MOVE ZEROES TO HIST-PREEXE OF OUTPUTDATA
+                   MOVE SPACES TO HIST-INDOPC OF OUTPUTDATA
+                   MOVE ZEROES TO HIST-DATVEN OF OUTPUTDATA
+                   MOVE 'N' TO HIST-ISOPTION OF OUTPUTDATA
+               END-IF
+               MOVE WS-HIST-ADJUSTED-NOW TO HIST-ADJUSTED OF OUTPUTDATA
+               IF ISIN-FOUND THEN
+                   MOVE WS-ISIN-NAME(WS-ISIN-X)
+                        TO HIST-SECNAME OF OUTPUTDATA
+               ELSE
+                   MOVE SPACES TO HIST-SECNAME OF OUTPUTDATA
+               END-IF
                WRITE HISTOUTR OF OUTPUTDATA BEFORE ADVANCING 1 LINE
-            CLOSE OUTPUTDATA
+               ADD 1 TO WS-LINES-WRITTEN
+               IF WS-DEDUP-COUNT < 99999 THEN
+                   ADD 1 TO WS-DEDUP-COUNT
+                   MOVE WS-HIST-DATEEX
+                        TO WS-DEDUP-DATEEX(WS-DEDUP-COUNT)
+                   MOVE WS-HIST-CODNEG
+                        TO WS-DEDUP-CODNEG(WS-DEDUP-COUNT)
+                   MOVE WS-HIST-TPMERC
+                        TO WS-DEDUP-TPMERC(WS-DEDUP-COUNT)
+                   MOVE WS-HIST-TIPREG
+                        TO WS-DEDUP-TIPREG(WS-DEDUP-COUNT)
+                   MOVE WS-HIST-ADJUSTED-NOW
+                        TO WS-DEDUP-ADJUSTED(WS-DEDUP-COUNT)
+               ELSE
+                   DISPLAY 'WS-DEDUP-TABLE FULL, ENTRY IGNORED, '
+                           'DUPLICATE ROWS MAY NO LONGER BE CAUGHT'
+               END-IF
             .
        P330-END.
 
 
        P999-EXIT.
+            PERFORM P900-START THRU P900-END
             CLOSE INPUTDATA
             CLOSE OUTPUTDATA
             GOBACK.
+
+
+      *>      RECONCILIATION SUMMARY - DISPLAYED AND APPENDED TO
+      *>      MERGELOG.TXT SO A TRUNCATED OR MALFORMED INPUT FILE
+      *>      SHOWS UP AS A READ/MATCHED/WRITTEN MISMATCH
+       P900-START.
+            DISPLAY '#################################################'
+            DISPLAY ' MODLRDWR RECONCILIATION SUMMARY'
+            DISPLAY ' INPUT LINES READ.: '    WS-LINES-READ
+            DISPLAY ' LINES MATCHED....: '    WS-LINES-MATCHED
+            DISPLAY ' LINES WRITTEN....: '    WS-LINES-WRITTEN
+            DISPLAY ' PRICE/TOTNEG FLAGS: '   WS-LINES-FLAGGED
+            DISPLAY ' DUPLICATE ROWS...: '    WS-LINES-DEDUPED
+            DISPLAY '#################################################'
+
+            OPEN EXTEND MERGELOG
+            IF WS-FS-4 EQUAL 35 THEN
+                OPEN OUTPUT MERGELOG
+            END-IF
+            STRING LS-FILE-PATH-INPUT    DELIMITED BY SPACES
+                   ' READ='               DELIMITED BY SIZE
+                   WS-LINES-READ          DELIMITED BY SIZE
+                   ' MATCHED='            DELIMITED BY SIZE
+                   WS-LINES-MATCHED       DELIMITED BY SIZE
+                   ' WRITTEN='            DELIMITED BY SIZE
+                   WS-LINES-WRITTEN       DELIMITED BY SIZE
+                   ' FLAGGED='            DELIMITED BY SIZE
+                   WS-LINES-FLAGGED       DELIMITED BY SIZE
+                   ' DEDUPED='            DELIMITED BY SIZE
+                   WS-LINES-DEDUPED       DELIMITED BY SIZE
+                   INTO WS-MERGELOG-REC
+            END-STRING
+            WRITE MERGELOG-LINE FROM WS-MERGELOG-REC
+            CLOSE MERGELOG
+            .
+       P900-END.
        END PROGRAM MODLRDWR.
