@@ -0,0 +1,304 @@
+      ******************************************************************
+      * Author: NATHAN BRITO DA SILVA
+      * Date: 2025/02/17
+      * Purpose: READ THE MERGED OUTPUTINPUT.TXT CSV AND BUILD ONE
+      *        CONSOLIDATED SUMMARY ROW PER CODNEG TICKER, COVERING
+      *        THE WHOLE DATE RANGE PRESENT IN THE FILE
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HISTSUMM.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+      *>      SUMMARYIN/SUMMARYOUT ARE ASSIGNED TO WORKING-STORAGE
+      *>      ITEMS BUILT AT P100-START FROM WS-DATA-DIR, THE SAME
+      *>      B3DATADIR-DRIVEN MECHANISM MAINCODE/MODLRDWR USE.
+               SELECT SUMMARYIN ASSIGN TO
+                   WS-SUMMARYIN-FILE
+               ORGANISATION        IS LINE SEQUENTIAL
+               ACCESS MODE         IS SEQUENTIAL
+               FILE STATUS         IS WS-FS-1.
+               SELECT SUMMARYOUT ASSIGN TO
+                   WS-SUMMARYOUT-FILE
+               ORGANISATION        IS LINE SEQUENTIAL
+               ACCESS MODE         IS SEQUENTIAL
+               FILE STATUS         IS WS-FS-2.
+       DATA DIVISION.
+       FILE SECTION.
+       FD SUMMARYIN.
+           COPY HISTOUTR.
+       FD SUMMARYOUT.
+       01 SUMMARY-OUT-LINE             PIC X(80).
+       WORKING-STORAGE SECTION.
+      *>      DATA FOLDER, OVERRIDABLE VIA THE B3DATADIR ENVIRONMENT
+      *>      VARIABLE SO THE JOB CAN POINT AT A DIFFERENT DATA SET
+      *>      WITHOUT A RECOMPILE.
+       77 WS-DATA-DIR                  PIC X(64) VALUE '..\DATA\'.
+       77 WS-ENV-DATA-DIR              PIC X(64) VALUE SPACES.
+       77 WS-SUMMARYIN-FILE            PIC X(128) VALUE SPACES.
+       77 WS-SUMMARYOUT-FILE           PIC X(128) VALUE SPACES.
+       77 WS-FS-1                      PIC 9(02).
+           88 FS-OK                    VALUE 0.
+       77 WS-FS-2                      PIC 9(02).
+           88 FS-OK                    VALUE 0.
+       77 WS-EOF                       PIC X.
+           88 EOF-OK                   VALUE 'S' FALSE 'N'.
+       77 WS-FIRST-LINE                PIC X(01) VALUE 'Y'.
+           88 IS-FIRST-LINE            VALUE 'Y' FALSE 'N'.
+      *>      IN-MEMORY PER-TICKER ROLLUP BUILT WHILE SUMMARYIN IS READ
+       01 WS-TICKER-TABLE.
+           03 WS-TICKER-COUNT          PIC 9(03) VALUE 0.
+           03 WS-TICKER-ENTRY OCCURS 0 TO 999 TIMES
+                               DEPENDING ON WS-TICKER-COUNT
+                               INDEXED BY WS-TICK-X.
+               05 WS-TICKER-CODNEG     PIC X(12).
+               05 WS-TICKER-TIPREG     PIC 9(02).
+               05 WS-TICKER-ADJUSTED   PIC X(01).
+               05 WS-TICKER-VOLTOT     PIC 9(16)V99.
+               05 WS-TICKER-TOTNEG     PIC 9(10).
+               05 WS-TICKER-PREMAX     PIC 9(11)V99.
+               05 WS-TICKER-PREMIN     PIC 9(11)V99.
+       77 WS-TICKER-FOUND               PIC X(01) VALUE 'N'.
+           88 TICKER-FOUND              VALUE 'Y' FALSE 'N'.
+       77 WS-TICKER-TABLE-FULL-SW        PIC X(01) VALUE 'N'.
+           88 WS-TICKER-TABLE-FULL       VALUE 'Y' FALSE 'N'.
+       01 WS-SUMMARY-OUT-REC           PIC X(80) VALUE SPACES.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM P100-START THRU P100-END.
+           PERFORM P200-START THRU P200-END.
+           PERFORM P300-START THRU P300-END.
+           PERFORM P400-START THRU P400-END.
+           PERFORM P999-EXIT.
+
+
+      *>      INITIALISE VARIABLES
+       P100-START.
+            DISPLAY 'BUILDING PER-TICKER SUMMARY REPORT'
+            SET EOF-OK TO FALSE
+            SET IS-FIRST-LINE TO TRUE
+            DISPLAY 'B3DATADIR' UPON ENVIRONMENT-NAME
+            ACCEPT WS-ENV-DATA-DIR FROM ENVIRONMENT-VALUE
+            IF WS-ENV-DATA-DIR NOT = SPACES THEN
+                MOVE WS-ENV-DATA-DIR TO WS-DATA-DIR
+            END-IF
+            STRING WS-DATA-DIR          DELIMITED BY SPACE
+                   'OUTPUTINPUT.TXT'    DELIMITED BY SIZE
+                   INTO WS-SUMMARYIN-FILE
+            END-STRING
+            STRING WS-DATA-DIR          DELIMITED BY SPACE
+                   'TICKERSUMMARY.TXT'  DELIMITED BY SIZE
+                   INTO WS-SUMMARYOUT-FILE
+            END-STRING
+            .
+       P100-END.
+
+
+      *>      VALIDATE INPUT/OUTPUT FILES
+       P200-START.
+            PERFORM P210-START THRU P210-END
+            .
+       P200-END.
+
+
+      *>      VALIDATE INPUT FILE
+       P210-START.
+            OPEN INPUT SUMMARYIN
+            EVALUATE WS-FS-1
+                WHEN 00
+                    CONTINUE
+                WHEN 35
+                    DISPLAY 'NO OUTPUTINPUT.TXT FOUND, QUITTING...'
+                    PERFORM P999-EXIT
+                WHEN 37
+                    DISPLAY 'PERMISSION DENIED OPENING OUTPUTINPUT.TXT'
+                    PERFORM P999-EXIT
+                WHEN 39
+                    DISPLAY 'OUTPUTINPUT.TXT ATTRIBUTE MISMATCH'
+                    PERFORM P999-EXIT
+                WHEN OTHER
+                    DISPLAY 'FAILED TO LOAD OUTPUTINPUT.TXT'
+                    DISPLAY 'FILE STATUS.: ' WS-FS-1
+                    PERFORM P999-EXIT
+            END-EVALUATE
+            CLOSE SUMMARYIN
+            .
+       P210-END.
+
+
+      *>      READ EVERY MERGED CSV LINE AND ROLL IT INTO THE TABLE
+       P300-START.
+            OPEN INPUT SUMMARYIN
+            PERFORM UNTIL EOF-OK
+               IF FS-OK OF WS-FS-1 THEN
+                   READ SUMMARYIN
+                   AT END SET EOF-OK TO TRUE
+                   NOT AT END
+                       PERFORM P310-START THRU P310-END
+                   END-READ
+               ELSE
+                   EVALUATE WS-FS-1
+                       WHEN 37
+                           DISPLAY 'PERMISSION DENIED READING '
+                                   'OUTPUTINPUT.TXT'
+                       WHEN 04
+                           DISPLAY 'OUTPUTINPUT.TXT RECORD TOO LONG'
+                       WHEN OTHER
+                           DISPLAY 'ERROR WHILE READING OUTPUTINPUT.TXT'
+                           DISPLAY 'ERROR CODE.: ' WS-FS-1
+                   END-EVALUATE
+                   PERFORM P999-EXIT
+               END-IF
+            END-PERFORM
+            CLOSE SUMMARYIN
+            .
+       P300-END.
+
+
+      *>      SKIP THE HEADER ROW, OTHERWISE ROLL THE LINE INTO THE
+      *>      MATCHING TICKER'S TABLE ENTRY
+       P310-START.
+            IF IS-FIRST-LINE THEN
+                SET IS-FIRST-LINE TO FALSE
+            ELSE
+                PERFORM P320-START THRU P320-END
+            END-IF
+            .
+       P310-END.
+
+
+      *>      FIND OR ADD THE TICKER/SERIES TABLE ENTRY AND ACCUMULATE.
+      *>      THE KEY IS CODNEG PLUS TIPREG AND ADJUSTED SO DIFFERENT
+      *>      REGISTRY TYPES AND ADJUSTED/UNADJUSTED SERIES FOR THE SAME
+      *>      TICKER NEVER GET SUMMED INTO ONE ROW.
+       P320-START.
+            SET WS-TICK-X TO 1
+            SET TICKER-FOUND TO FALSE
+            IF WS-TICKER-COUNT > 0 THEN
+                SEARCH WS-TICKER-ENTRY
+                    AT END CONTINUE
+                    WHEN WS-TICKER-CODNEG(WS-TICK-X)
+                         = HIST-CODNEG OF SUMMARYIN
+                    AND WS-TICKER-TIPREG(WS-TICK-X)
+                         = HIST-TIPREG OF SUMMARYIN
+                    AND WS-TICKER-ADJUSTED(WS-TICK-X)
+                         = HIST-ADJUSTED OF SUMMARYIN
+                        SET TICKER-FOUND TO TRUE
+                END-SEARCH
+            END-IF
+            SET WS-TICKER-TABLE-FULL TO FALSE
+            IF NOT TICKER-FOUND THEN
+                IF WS-TICKER-COUNT < 999 THEN
+                    ADD 1 TO WS-TICKER-COUNT
+                    SET WS-TICK-X TO WS-TICKER-COUNT
+                    MOVE HIST-CODNEG OF SUMMARYIN
+                         TO WS-TICKER-CODNEG(WS-TICK-X)
+                    MOVE HIST-TIPREG OF SUMMARYIN
+                         TO WS-TICKER-TIPREG(WS-TICK-X)
+                    MOVE HIST-ADJUSTED OF SUMMARYIN
+                         TO WS-TICKER-ADJUSTED(WS-TICK-X)
+                    MOVE 0 TO WS-TICKER-VOLTOT(WS-TICK-X)
+                    MOVE 0 TO WS-TICKER-TOTNEG(WS-TICK-X)
+                    MOVE 0 TO WS-TICKER-PREMAX(WS-TICK-X)
+                    MOVE 0 TO WS-TICKER-PREMIN(WS-TICK-X)
+                ELSE
+                    SET WS-TICKER-TABLE-FULL TO TRUE
+                    DISPLAY 'WS-TICKER-TABLE FULL, '
+                            HIST-CODNEG OF SUMMARYIN
+                            ' LEFT OUT OF THE SUMMARY'
+                END-IF
+            END-IF
+            IF NOT WS-TICKER-TABLE-FULL THEN
+            ADD HIST-VOLTOT OF SUMMARYIN TO WS-TICKER-VOLTOT(WS-TICK-X)
+            ADD HIST-TOTNEG OF SUMMARYIN TO WS-TICKER-TOTNEG(WS-TICK-X)
+            IF HIST-PREMAX OF SUMMARYIN > WS-TICKER-PREMAX(WS-TICK-X)
+            THEN
+                MOVE HIST-PREMAX OF SUMMARYIN
+                     TO WS-TICKER-PREMAX(WS-TICK-X)
+            END-IF
+            IF HIST-PREMIN OF SUMMARYIN > 0
+            AND (WS-TICKER-PREMIN(WS-TICK-X) = 0
+                 OR HIST-PREMIN OF SUMMARYIN
+                    < WS-TICKER-PREMIN(WS-TICK-X))
+            THEN
+                MOVE HIST-PREMIN OF SUMMARYIN
+                     TO WS-TICKER-PREMIN(WS-TICK-X)
+            END-IF
+            END-IF
+            .
+       P320-END.
+
+
+      *>      WRITE THE ACCUMULATED TABLE OUT AS THE SUMMARY REPORT
+      *>      TICKERSUMMARY.TXT IS REBUILT FROM SCRATCH EVERY RUN, NOT
+      *>      APPENDED TO, SINCE IT IS A FULL RECOMPUTE OF THE WHOLE
+      *>      MERGED CSV EACH TIME THE REPORT RUNS.
+       P400-START.
+            OPEN OUTPUT SUMMARYOUT
+            EVALUATE WS-FS-2
+                WHEN 00
+                    CONTINUE
+                WHEN 37
+                    DISPLAY 'PERMISSION DENIED OPENING '
+                            'TICKERSUMMARY.TXT'
+                    PERFORM P999-EXIT
+                WHEN 30
+                    DISPLAY 'DISK FULL WRITING TICKERSUMMARY.TXT'
+                    PERFORM P999-EXIT
+                WHEN OTHER
+                    DISPLAY 'FAILED TO CREATE TICKERSUMMARY.TXT'
+                    DISPLAY 'FILE STATUS.: ' WS-FS-2
+                    PERFORM P999-EXIT
+            END-EVALUATE
+            STRING 'CODNEG'     DELIMITED BY SIZE ','  DELIMITED BY SIZE
+                   'TIPREG'     DELIMITED BY SIZE ','  DELIMITED BY SIZE
+                   'ADJUSTED'   DELIMITED BY SIZE ','  DELIMITED BY SIZE
+                   'VOLTOT'     DELIMITED BY SIZE ','  DELIMITED BY SIZE
+                   'TOTNEG'     DELIMITED BY SIZE ','  DELIMITED BY SIZE
+                   'PREMAX'     DELIMITED BY SIZE ','  DELIMITED BY SIZE
+                   'PREMIN'     DELIMITED BY SIZE
+                   INTO WS-SUMMARY-OUT-REC
+            END-STRING
+            WRITE SUMMARY-OUT-LINE FROM WS-SUMMARY-OUT-REC
+            PERFORM P410-START THRU P410-END
+                VARYING WS-TICK-X FROM 1 BY 1
+                UNTIL WS-TICK-X > WS-TICKER-COUNT
+            CLOSE SUMMARYOUT
+            DISPLAY 'TICKERS SUMMARISED.: ' WS-TICKER-COUNT
+            .
+       P400-END.
+
+
+      *>      WRITE ONE TICKER'S SUMMARY ROW
+       P410-START.
+            MOVE SPACES TO WS-SUMMARY-OUT-REC
+            STRING WS-TICKER-CODNEG(WS-TICK-X)     DELIMITED BY SIZE
+                   ','                              DELIMITED BY SIZE
+                   WS-TICKER-TIPREG(WS-TICK-X)      DELIMITED BY SIZE
+                   ','                              DELIMITED BY SIZE
+                   WS-TICKER-ADJUSTED(WS-TICK-X)    DELIMITED BY SIZE
+                   ','                              DELIMITED BY SIZE
+                   WS-TICKER-VOLTOT(WS-TICK-X)      DELIMITED BY SIZE
+                   ','                              DELIMITED BY SIZE
+                   WS-TICKER-TOTNEG(WS-TICK-X)      DELIMITED BY SIZE
+                   ','                              DELIMITED BY SIZE
+                   WS-TICKER-PREMAX(WS-TICK-X)      DELIMITED BY SIZE
+                   ','                              DELIMITED BY SIZE
+                   WS-TICKER-PREMIN(WS-TICK-X)      DELIMITED BY SIZE
+                   INTO WS-SUMMARY-OUT-REC
+            END-STRING
+            WRITE SUMMARY-OUT-LINE FROM WS-SUMMARY-OUT-REC
+            .
+       P410-END.
+
+
+       P999-EXIT.
+            CLOSE SUMMARYIN
+            CLOSE SUMMARYOUT
+            STOP RUN.
+       END PROGRAM HISTSUMM.
