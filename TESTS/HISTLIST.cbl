@@ -13,11 +13,11 @@
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
                SELECT HISTDATA ASSIGN TO
-      *>          INSERT PATH HERE
-      *>          NEED TO FIND A WAY TO REMOVE THE HEADER AND FOOTER
-      *>          '..\..\DATA\COTAHIST.A1986.TXT'
-      *>          '..\..\DATA\COTAHIST-NH.A1986.TXT'
-               '..\..\DATA\DEMO-NH.TXT'
+      *>          THE RAW FILE AS PUBLISHED BY B3, HEADER (TIPREG 00)
+      *>          AND TRAILER (TIPREG 99) RECORDS INCLUDED. P310-START
+      *>          RECOGNISES AND SKIPS THEM, SO NO PRE-STRIPPED "-NH"
+      *>          COPY OF THE FILE IS NEEDED ANY MORE.
+               '..\..\DATA\COTAHIST.A1986.TXT'
                ORGANISATION    IS LINE SEQUENTIAL
                ACCESS MODE     IS SEQUENTIAL
       *>          RECORD KEY      IS HIST-TIPREG
@@ -30,6 +30,8 @@
        01 WS-REGISTER              PIC X(246).
        01 FILLER REDEFINES WS-REGISTER.
            03 WS-HIST-TIPREG       PIC 9(02).
+               88 WS-HIST-IS-HEADER     VALUE 00.
+               88 WS-HIST-IS-TRAILER    VALUE 99.
            03 WS-HIST-DATEEX       PIC 9(08).
            03 WS-HIST-CODBDI       PIC X(02).
            03 WS-HIST-CODNEG       PIC X(12).
@@ -110,6 +112,9 @@
 
       *>  DATA DISPLAY
        P310-START.
+            IF WS-HIST-IS-HEADER OR WS-HIST-IS-TRAILER THEN
+                CONTINUE
+            ELSE
             DISPLAY WS-REGISTER
             ADD 1 TO WS-COUNT
             DISPLAY '##################################################'
@@ -142,6 +147,7 @@
             DISPLAY '# CODISI.: ' WS-HIST-CODISI'                     #'
             DISPLAY '# DISMES.: ' WS-HIST-DISMES'                     #'
             DISPLAY '##################################################'
+            END-IF
             .
        P310-END.
 
